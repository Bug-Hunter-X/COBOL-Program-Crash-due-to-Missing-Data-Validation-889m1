@@ -1,26 +1,505 @@
-01  WS-DATA-RECORD.         
-    05  WS-CUSTOMER-ID PIC 9(5). 
-    05  WS-CUSTOMER-NAME PIC X(30). 
-    05  WS-AMOUNT PIC 9(7)V99. 
-    05  WS-AMOUNT-TEMP PIC 9(7)V99. 
-    05 WS-ERROR-FLAG PIC X VALUE 'N'. 
-
-PROCEDURE DIVISION. 
-    PERFORM UNTIL EOF-FLAG = 'Y' 
-        READ CUSTOMER-FILE AT END MOVE 'Y' TO EOF-FLAG 
-        IF EOF-FLAG = 'N' THEN 
-            MOVE WS-AMOUNT TO WS-AMOUNT-TEMP 
-            IF NUMERIC WS-AMOUNT-TEMP THEN 
-                ADD WS-AMOUNT TO WS-TOTAL-AMOUNT 
-            ELSE 
-                DISPLAY "Invalid amount detected in record" 
-                MOVE 'Y' TO WS-ERROR-FLAG 
-            END-IF 
-        END-IF 
-    END-PERFORM 
-    IF WS-ERROR-FLAG = 'N' THEN 
-        DISPLAY "Total amount:" WS-TOTAL-AMOUNT 
-    ELSE 
-        DISPLAY "Errors detected during processing." 
-    END-IF 
-    STOP RUN.
\ No newline at end of file
+IDENTIFICATION DIVISION.
+PROGRAM-ID. CUSTPROC.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT CUSTOMER-FILE ASSIGN TO "CUSTFILE"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+    SELECT CUSTOMER-REJECTS ASSIGN TO "CUSTREJ"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-REJECT-STATUS.
+
+    SELECT REPORT-FILE ASSIGN TO "CUSTRPT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-REPORT-STATUS.
+
+    SELECT CHECKPOINT-FILE ASSIGN TO "CUSTCKPT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+    SELECT EXCEPTION-FILE ASSIGN TO "CUSTEXC"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-EXCEPTION-STATUS.
+
+    SELECT GL-EXTRACT-FILE ASSIGN TO "GLEXTRCT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-GL-STATUS.
+
+    SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMAST"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS WS-MASTER-KEY
+        FILE STATUS IS WS-MASTER-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  CUSTOMER-FILE.
+01  WS-DATA-RECORD.
+    05  WS-RECORD-TYPE PIC X(1).
+        88  HEADER-RECORD VALUE 'H'.
+        88  DETAIL-RECORD VALUE 'D'.
+        88  TRAILER-RECORD VALUE 'T'.
+    05  WS-CUSTOMER-ID PIC 9(5).
+    05  WS-CUSTOMER-NAME PIC X(30).
+    05  WS-AMOUNT PIC S9(7)V99 SIGN IS TRAILING SEPARATE CHARACTER.
+    05  WS-AMOUNT-ALPHA REDEFINES WS-AMOUNT PIC X(10).
+    05  WS-CR-DR-INDICATOR PIC X(1).
+        88  CREDIT-INDICATOR VALUE 'C'.
+        88  DEBIT-INDICATOR VALUE 'D'.
+
+01  WS-HEADER-RECORD REDEFINES WS-DATA-RECORD.
+    05  WS-HDR-RECORD-TYPE PIC X(1).
+    05  WS-HDR-RUN-DATE PIC X(8).
+    05  WS-HDR-BATCH-ID PIC X(10).
+    05  FILLER PIC X(28).
+
+01  WS-TRAILER-RECORD REDEFINES WS-DATA-RECORD.
+    05  WS-TRL-RECORD-TYPE PIC X(1).
+    05  WS-TRL-RECORD-COUNT PIC 9(7).
+    05  WS-TRL-TOTAL-AMOUNT PIC S9(9)V99 SIGN IS TRAILING SEPARATE CHARACTER.
+    05  FILLER PIC X(27).
+
+FD  CUSTOMER-REJECTS.
+01  WS-REJECT-RECORD.
+    05  WS-REJ-CUSTOMER-ID PIC 9(5).
+    05  WS-REJ-CUSTOMER-NAME PIC X(30).
+    05  WS-REJ-RAW-AMOUNT PIC X(10).
+    05  WS-REJ-REASON-CODE PIC X(20).
+
+FD  REPORT-FILE.
+01  WS-REPORT-LINE PIC X(80).
+
+FD  CHECKPOINT-FILE.
+01  WS-CHECKPOINT-RECORD.
+    05  CKPT-PHYSICAL-READ-COUNT PIC 9(7).
+    05  CKPT-RECORD-COUNT PIC 9(7).
+    05  CKPT-TOTAL-AMOUNT PIC S9(9)V99 SIGN IS TRAILING SEPARATE CHARACTER.
+
+FD  EXCEPTION-FILE.
+01  WS-EXCEPTION-LINE PIC X(80).
+
+FD  GL-EXTRACT-FILE.
+01  WS-GL-EXTRACT-RECORD.
+    05  GL-BATCH-DATE PIC X(8).
+    05  GL-RECORD-COUNT PIC 9(7).
+    05  GL-TOTAL-AMOUNT PIC S9(9)V99 SIGN IS TRAILING SEPARATE CHARACTER.
+
+FD  CUSTOMER-MASTER.
+01  WS-MASTER-RECORD.
+    05  WS-MASTER-KEY PIC 9(5).
+    05  WS-MASTER-CUSTOMER-NAME PIC X(30).
+    05  WS-MASTER-TOTAL-AMOUNT PIC S9(9)V99 SIGN IS TRAILING SEPARATE CHARACTER.
+    05  WS-MASTER-LAST-UPDATED PIC X(8).
+
+WORKING-STORAGE SECTION.
+01  WS-ERROR-FLAG PIC X VALUE 'N'.
+01  WS-TOTAL-AMOUNT PIC S9(9)V99 VALUE 0.
+01  WS-REJECT-REASON-TEXT PIC X(20) VALUE SPACES.
+01  EOF-FLAG PIC X VALUE 'N'.
+
+01  WS-CHECKPOINT-STATUS PIC XX.
+01  WS-REJECT-STATUS PIC XX.
+01  WS-REPORT-STATUS PIC XX.
+01  WS-EXCEPTION-STATUS PIC XX.
+01  WS-GL-STATUS PIC XX.
+01  WS-RECORD-COUNT PIC 9(7) VALUE 0.
+01  WS-RESTART-FLAG PIC X VALUE 'N'.
+01  WS-RESTART-PHYSICAL-COUNT PIC 9(7) VALUE 0.
+01  WS-RESTART-RECORD-COUNT PIC 9(7) VALUE 0.
+01  WS-RESTART-TOTAL-AMOUNT PIC S9(9)V99 VALUE 0.
+01  WS-SKIP-INDEX PIC 9(7) VALUE 0.
+01  WS-PHYSICAL-READ-COUNT PIC 9(7) VALUE 0.
+
+01  WS-TRAILER-FOUND PIC X VALUE 'N'.
+01  WS-BALANCE-DISCREPANCY PIC X VALUE 'N'.
+01  WS-EXPECTED-RECORD-COUNT PIC 9(7) VALUE 0.
+01  WS-EXPECTED-TOTAL-AMOUNT PIC S9(9)V99 SIGN IS TRAILING SEPARATE CHARACTER VALUE 0.
+
+01  WS-AMOUNT-THRESHOLD PIC S9(7)V99 VALUE 50000.00.
+
+01  WS-MASTER-STATUS PIC XX.
+
+01  WS-HEADER-FOUND PIC X VALUE 'N'.
+01  WS-BATCH-RUN-DATE PIC X(8) VALUE SPACES.
+01  WS-BATCH-ID PIC X(10) VALUE SPACES.
+01  WS-HEADER-INFO-LINE.
+    05  FILLER PIC X(2) VALUE SPACES.
+    05  FILLER PIC X(10) VALUE "RUN DATE: ".
+    05  HDR-RUN-DATE PIC X(8).
+    05  FILLER PIC X(4) VALUE SPACES.
+    05  FILLER PIC X(10) VALUE "BATCH ID: ".
+    05  HDR-BATCH-ID PIC X(10).
+
+01  WS-LINES-PER-PAGE PIC 9(2) VALUE 50.
+01  WS-LINE-COUNT PIC 9(2) VALUE 0.
+01  WS-PAGE-NUMBER PIC 9(4) VALUE 0.
+
+01  WS-REPORT-TITLE-LINE PIC X(80)
+        VALUE "CUSTOMER PROCESSING REPORT".
+01  WS-REPORT-PAGE-LINE.
+    05  FILLER PIC X(70) VALUE "PAGE".
+    05  RPT-PAGE-NUMBER PIC ZZZ9.
+01  WS-REPORT-COLUMN-LINE PIC X(80)
+        VALUE "CUST ID   CUSTOMER NAME                   AMOUNT".
+
+01  WS-DETAIL-LINE.
+    05  FILLER PIC X(2) VALUE SPACES.
+    05  DL-CUSTOMER-ID PIC 9(5).
+    05  FILLER PIC X(3) VALUE SPACES.
+    05  DL-CUSTOMER-NAME PIC X(30).
+    05  FILLER PIC X(2) VALUE SPACES.
+    05  DL-AMOUNT PIC -Z,ZZZ,ZZ9.99.
+
+01  WS-TOTAL-LINE.
+    05  FILLER PIC X(5) VALUE SPACES.
+    05  FILLER PIC X(30) VALUE "TOTAL AMOUNT PROCESSED:".
+    05  TL-TOTAL-AMOUNT PIC -ZZZ,ZZZ,ZZ9.99.
+
+01  WS-DISCREPANCY-LINE PIC X(80)
+        VALUE "*** TRAILER BALANCE DISCREPANCY - SEE JOB LOG ***".
+
+01  WS-MAX-SEEN-CUSTOMERS PIC 9(5) VALUE 10000.
+01  WS-SEEN-COUNT PIC 9(5) VALUE 0.
+01  WS-SEEN-TABLE.
+    05  WS-SEEN-ID OCCURS 10000 TIMES PIC 9(5).
+01  WS-TABLE-INDEX PIC 9(5).
+01  WS-DUPLICATE-FOUND PIC X VALUE 'N'.
+
+01  WS-EXCEPTION-TITLE-LINE PIC X(80)
+        VALUE "CUSTOMER PROCESSING EXCEPTIONS REPORT".
+01  WS-EXCEPTION-COLUMN-LINE PIC X(80)
+        VALUE "CUST ID   AMOUNT      REASON".
+01  WS-EXCEPTION-DETAIL-LINE.
+    05  FILLER PIC X(2) VALUE SPACES.
+    05  EXC-CUSTOMER-ID PIC 9(5).
+    05  FILLER PIC X(3) VALUE SPACES.
+    05  EXC-AMOUNT PIC X(10).
+    05  FILLER PIC X(3) VALUE SPACES.
+    05  EXC-REASON PIC X(30).
+
+PROCEDURE DIVISION.
+MAIN-LOGIC.
+    PERFORM CHECK-FOR-RESTART
+
+    OPEN INPUT CUSTOMER-FILE
+    PERFORM OPEN-CUSTOMER-MASTER
+
+    IF WS-RESTART-FLAG = 'Y' THEN
+        PERFORM OPEN-RESTART-FILES
+        PERFORM SKIP-TO-CHECKPOINT
+        DISPLAY "Restarting after checkpoint - record count "
+            WS-RECORD-COUNT " total " WS-TOTAL-AMOUNT
+    ELSE
+        OPEN OUTPUT CUSTOMER-REJECTS
+        OPEN OUTPUT REPORT-FILE
+        OPEN OUTPUT EXCEPTION-FILE
+        OPEN OUTPUT GL-EXTRACT-FILE
+        OPEN OUTPUT CHECKPOINT-FILE
+        PERFORM WRITE-EXCEPTION-HEADER
+        PERFORM START-NEW-REPORT-PAGE
+    END-IF
+
+    PERFORM UNTIL EOF-FLAG = 'Y'
+        READ CUSTOMER-FILE
+            AT END MOVE 'Y' TO EOF-FLAG
+        END-READ
+        IF EOF-FLAG = 'N' THEN
+            ADD 1 TO WS-PHYSICAL-READ-COUNT
+            EVALUATE TRUE
+                WHEN HEADER-RECORD
+                    PERFORM CAPTURE-HEADER-RECORD
+                WHEN DETAIL-RECORD
+                    PERFORM PROCESS-DETAIL-RECORD
+                WHEN TRAILER-RECORD
+                    PERFORM CAPTURE-TRAILER-RECORD
+                WHEN OTHER
+                    DISPLAY "Unknown record type skipped: "
+                        WS-RECORD-TYPE
+            END-EVALUATE
+            PERFORM WRITE-CHECKPOINT
+        END-IF
+    END-PERFORM
+
+    PERFORM VALIDATE-TRAILER-BALANCE
+    PERFORM WRITE-REPORT-TOTAL
+    IF WS-BALANCE-DISCREPANCY = 'N' THEN
+        PERFORM WRITE-GL-EXTRACT
+    ELSE
+        DISPLAY "GL extract withheld - trailer balance discrepancy"
+    END-IF
+
+    PERFORM CLEAR-CHECKPOINT-FILE
+
+    CLOSE CUSTOMER-FILE
+    CLOSE CUSTOMER-REJECTS
+    CLOSE REPORT-FILE
+    CLOSE EXCEPTION-FILE
+    CLOSE GL-EXTRACT-FILE
+    CLOSE CUSTOMER-MASTER
+
+    DISPLAY "Total amount:" WS-TOTAL-AMOUNT
+    IF WS-ERROR-FLAG = 'Y' THEN
+        DISPLAY "Some records were rejected - see CUSTOMER-REJECTS"
+    END-IF
+    IF WS-BALANCE-DISCREPANCY = 'Y' THEN
+        DISPLAY "Trailer balance discrepancy detected - see CUSTRPT"
+    END-IF
+    STOP RUN.
+
+CHECK-FOR-RESTART.
+    OPEN INPUT CHECKPOINT-FILE
+    IF WS-CHECKPOINT-STATUS = '00' THEN
+        PERFORM UNTIL WS-CHECKPOINT-STATUS NOT = '00'
+            READ CHECKPOINT-FILE
+                AT END MOVE '10' TO WS-CHECKPOINT-STATUS
+                NOT AT END
+                    MOVE CKPT-PHYSICAL-READ-COUNT TO WS-RESTART-PHYSICAL-COUNT
+                    MOVE CKPT-RECORD-COUNT TO WS-RESTART-RECORD-COUNT
+                    MOVE CKPT-TOTAL-AMOUNT TO WS-RESTART-TOTAL-AMOUNT
+                    MOVE 'Y' TO WS-RESTART-FLAG
+            END-READ
+        END-PERFORM
+        CLOSE CHECKPOINT-FILE
+        IF WS-RESTART-FLAG = 'Y' THEN
+            MOVE WS-RESTART-PHYSICAL-COUNT TO WS-PHYSICAL-READ-COUNT
+            MOVE WS-RESTART-RECORD-COUNT TO WS-RECORD-COUNT
+            MOVE WS-RESTART-TOTAL-AMOUNT TO WS-TOTAL-AMOUNT
+        END-IF
+    END-IF.
+
+OPEN-RESTART-FILES.
+    OPEN EXTEND CUSTOMER-REJECTS
+    IF WS-REJECT-STATUS = '35' THEN
+        OPEN OUTPUT CUSTOMER-REJECTS
+    END-IF
+    OPEN EXTEND REPORT-FILE
+    IF WS-REPORT-STATUS = '35' THEN
+        OPEN OUTPUT REPORT-FILE
+    END-IF
+    OPEN EXTEND EXCEPTION-FILE
+    IF WS-EXCEPTION-STATUS = '35' THEN
+        OPEN OUTPUT EXCEPTION-FILE
+    END-IF
+    OPEN EXTEND GL-EXTRACT-FILE
+    IF WS-GL-STATUS = '35' THEN
+        OPEN OUTPUT GL-EXTRACT-FILE
+    END-IF
+    OPEN EXTEND CHECKPOINT-FILE
+    IF WS-CHECKPOINT-STATUS = '35' THEN
+        OPEN OUTPUT CHECKPOINT-FILE
+    END-IF.
+
+SKIP-TO-CHECKPOINT.
+    PERFORM VARYING WS-SKIP-INDEX FROM 1 BY 1
+            UNTIL WS-SKIP-INDEX > WS-PHYSICAL-READ-COUNT
+               OR EOF-FLAG = 'Y'
+        READ CUSTOMER-FILE
+            AT END MOVE 'Y' TO EOF-FLAG
+        END-READ
+        IF EOF-FLAG = 'N' THEN
+            EVALUATE TRUE
+                WHEN HEADER-RECORD
+                    PERFORM CAPTURE-HEADER-STATE
+                WHEN DETAIL-RECORD
+                    PERFORM REPLAY-DUPLICATE-CHECK
+                WHEN TRAILER-RECORD
+                    PERFORM CAPTURE-TRAILER-RECORD
+            END-EVALUATE
+        END-IF
+    END-PERFORM.
+
+WRITE-CHECKPOINT.
+    MOVE WS-PHYSICAL-READ-COUNT TO CKPT-PHYSICAL-READ-COUNT
+    MOVE WS-RECORD-COUNT TO CKPT-RECORD-COUNT
+    MOVE WS-TOTAL-AMOUNT TO CKPT-TOTAL-AMOUNT
+    WRITE WS-CHECKPOINT-RECORD.
+
+CLEAR-CHECKPOINT-FILE.
+    CLOSE CHECKPOINT-FILE
+    OPEN OUTPUT CHECKPOINT-FILE
+    CLOSE CHECKPOINT-FILE.
+
+PROCESS-DETAIL-RECORD.
+    ADD 1 TO WS-RECORD-COUNT
+    PERFORM CHECK-DUPLICATE-ID
+    IF WS-AMOUNT IS NOT NUMERIC THEN
+        MOVE "NON-NUMERIC AMOUNT" TO WS-REJECT-REASON-TEXT
+        PERFORM WRITE-REJECT-RECORD
+    ELSE
+        IF NOT CREDIT-INDICATOR AND NOT DEBIT-INDICATOR THEN
+            MOVE "BAD CR/DR INDICATOR" TO WS-REJECT-REASON-TEXT
+            PERFORM WRITE-REJECT-RECORD
+        ELSE
+            IF (CREDIT-INDICATOR AND WS-AMOUNT > 0)
+               OR (DEBIT-INDICATOR AND WS-AMOUNT < 0) THEN
+                MOVE "CR/DR SIGN MISMATCH" TO WS-REJECT-REASON-TEXT
+                PERFORM WRITE-REJECT-RECORD
+            ELSE
+                ADD WS-AMOUNT TO WS-TOTAL-AMOUNT
+                PERFORM WRITE-DETAIL-LINE
+                PERFORM UPDATE-CUSTOMER-MASTER
+                IF FUNCTION ABS(WS-AMOUNT) > WS-AMOUNT-THRESHOLD THEN
+                    PERFORM WRITE-THRESHOLD-EXCEPTION
+                END-IF
+            END-IF
+        END-IF
+    END-IF.
+
+OPEN-CUSTOMER-MASTER.
+    OPEN I-O CUSTOMER-MASTER
+    IF WS-MASTER-STATUS = '35' THEN
+        OPEN OUTPUT CUSTOMER-MASTER
+        CLOSE CUSTOMER-MASTER
+        OPEN I-O CUSTOMER-MASTER
+    END-IF.
+
+UPDATE-CUSTOMER-MASTER.
+    MOVE WS-CUSTOMER-ID TO WS-MASTER-KEY
+    READ CUSTOMER-MASTER
+        INVALID KEY
+            MOVE WS-CUSTOMER-ID TO WS-MASTER-KEY
+            MOVE WS-CUSTOMER-NAME TO WS-MASTER-CUSTOMER-NAME
+            MOVE WS-AMOUNT TO WS-MASTER-TOTAL-AMOUNT
+            MOVE WS-BATCH-RUN-DATE TO WS-MASTER-LAST-UPDATED
+            WRITE WS-MASTER-RECORD
+        NOT INVALID KEY
+            ADD WS-AMOUNT TO WS-MASTER-TOTAL-AMOUNT
+            MOVE WS-CUSTOMER-NAME TO WS-MASTER-CUSTOMER-NAME
+            MOVE WS-BATCH-RUN-DATE TO WS-MASTER-LAST-UPDATED
+            REWRITE WS-MASTER-RECORD
+    END-READ.
+
+CHECK-DUPLICATE-ID.
+    PERFORM FIND-DUPLICATE-ID
+    IF WS-DUPLICATE-FOUND = 'Y' THEN
+        PERFORM WRITE-DUPLICATE-EXCEPTION
+    ELSE
+        PERFORM ADD-SEEN-ID
+    END-IF.
+
+REPLAY-DUPLICATE-CHECK.
+    PERFORM FIND-DUPLICATE-ID
+    IF WS-DUPLICATE-FOUND = 'N' THEN
+        PERFORM ADD-SEEN-ID
+    END-IF.
+
+FIND-DUPLICATE-ID.
+    MOVE 'N' TO WS-DUPLICATE-FOUND
+    PERFORM VARYING WS-TABLE-INDEX FROM 1 BY 1
+            UNTIL WS-TABLE-INDEX > WS-SEEN-COUNT
+        IF WS-SEEN-ID(WS-TABLE-INDEX) = WS-CUSTOMER-ID THEN
+            MOVE 'Y' TO WS-DUPLICATE-FOUND
+        END-IF
+    END-PERFORM.
+
+ADD-SEEN-ID.
+    IF WS-SEEN-COUNT < WS-MAX-SEEN-CUSTOMERS THEN
+        ADD 1 TO WS-SEEN-COUNT
+        MOVE WS-CUSTOMER-ID TO WS-SEEN-ID(WS-SEEN-COUNT)
+    END-IF.
+
+WRITE-DUPLICATE-EXCEPTION.
+    MOVE WS-CUSTOMER-ID TO EXC-CUSTOMER-ID
+    MOVE WS-AMOUNT-ALPHA TO EXC-AMOUNT
+    MOVE "DUPLICATE CUSTOMER ID" TO EXC-REASON
+    MOVE WS-EXCEPTION-DETAIL-LINE TO WS-EXCEPTION-LINE
+    WRITE WS-EXCEPTION-LINE.
+
+WRITE-THRESHOLD-EXCEPTION.
+    MOVE WS-CUSTOMER-ID TO EXC-CUSTOMER-ID
+    MOVE WS-AMOUNT-ALPHA TO EXC-AMOUNT
+    MOVE "AMOUNT EXCEEDS THRESHOLD" TO EXC-REASON
+    MOVE WS-EXCEPTION-DETAIL-LINE TO WS-EXCEPTION-LINE
+    WRITE WS-EXCEPTION-LINE.
+
+WRITE-EXCEPTION-HEADER.
+    MOVE WS-EXCEPTION-TITLE-LINE TO WS-EXCEPTION-LINE
+    WRITE WS-EXCEPTION-LINE
+    MOVE WS-EXCEPTION-COLUMN-LINE TO WS-EXCEPTION-LINE
+    WRITE WS-EXCEPTION-LINE.
+
+CAPTURE-HEADER-RECORD.
+    PERFORM CAPTURE-HEADER-STATE
+    PERFORM WRITE-HEADER-INFO-LINE.
+
+CAPTURE-HEADER-STATE.
+    MOVE WS-HDR-RUN-DATE TO WS-BATCH-RUN-DATE
+    MOVE WS-HDR-BATCH-ID TO WS-BATCH-ID
+    MOVE 'Y' TO WS-HEADER-FOUND.
+
+WRITE-HEADER-INFO-LINE.
+    MOVE WS-BATCH-RUN-DATE TO HDR-RUN-DATE
+    MOVE WS-BATCH-ID TO HDR-BATCH-ID
+    MOVE WS-HEADER-INFO-LINE TO WS-REPORT-LINE
+    WRITE WS-REPORT-LINE
+    ADD 1 TO WS-LINE-COUNT.
+
+CAPTURE-TRAILER-RECORD.
+    MOVE WS-TRL-RECORD-COUNT TO WS-EXPECTED-RECORD-COUNT
+    MOVE WS-TRL-TOTAL-AMOUNT TO WS-EXPECTED-TOTAL-AMOUNT
+    MOVE 'Y' TO WS-TRAILER-FOUND.
+
+VALIDATE-TRAILER-BALANCE.
+    IF WS-TRAILER-FOUND = 'Y' THEN
+        IF WS-EXPECTED-RECORD-COUNT NOT = WS-RECORD-COUNT
+           OR WS-EXPECTED-TOTAL-AMOUNT NOT = WS-TOTAL-AMOUNT THEN
+            MOVE 'Y' TO WS-BALANCE-DISCREPANCY
+            DISPLAY "TRAILER MISMATCH - expected count "
+                WS-EXPECTED-RECORD-COUNT " actual " WS-RECORD-COUNT
+            DISPLAY "TRAILER MISMATCH - expected total "
+                WS-EXPECTED-TOTAL-AMOUNT " actual " WS-TOTAL-AMOUNT
+        END-IF
+    END-IF.
+
+WRITE-GL-EXTRACT.
+    MOVE WS-BATCH-RUN-DATE TO GL-BATCH-DATE
+    MOVE WS-RECORD-COUNT TO GL-RECORD-COUNT
+    MOVE WS-TOTAL-AMOUNT TO GL-TOTAL-AMOUNT
+    WRITE WS-GL-EXTRACT-RECORD.
+
+WRITE-REJECT-RECORD.
+    MOVE WS-CUSTOMER-ID TO WS-REJ-CUSTOMER-ID
+    MOVE WS-CUSTOMER-NAME TO WS-REJ-CUSTOMER-NAME
+    MOVE WS-AMOUNT-ALPHA TO WS-REJ-RAW-AMOUNT
+    MOVE WS-REJECT-REASON-TEXT TO WS-REJ-REASON-CODE
+    MOVE 'Y' TO WS-ERROR-FLAG
+    WRITE WS-REJECT-RECORD.
+
+WRITE-DETAIL-LINE.
+    IF WS-LINE-COUNT >= WS-LINES-PER-PAGE THEN
+        PERFORM START-NEW-REPORT-PAGE
+    END-IF
+    MOVE WS-CUSTOMER-ID TO DL-CUSTOMER-ID
+    MOVE WS-CUSTOMER-NAME TO DL-CUSTOMER-NAME
+    MOVE WS-AMOUNT TO DL-AMOUNT
+    MOVE WS-DETAIL-LINE TO WS-REPORT-LINE
+    WRITE WS-REPORT-LINE
+    ADD 1 TO WS-LINE-COUNT.
+
+START-NEW-REPORT-PAGE.
+    ADD 1 TO WS-PAGE-NUMBER
+    MOVE 0 TO WS-LINE-COUNT
+    IF WS-PAGE-NUMBER > 1 THEN
+        MOVE SPACES TO WS-REPORT-LINE
+        WRITE WS-REPORT-LINE
+    END-IF
+    MOVE WS-REPORT-TITLE-LINE TO WS-REPORT-LINE
+    WRITE WS-REPORT-LINE
+    MOVE WS-PAGE-NUMBER TO RPT-PAGE-NUMBER
+    MOVE WS-REPORT-PAGE-LINE TO WS-REPORT-LINE
+    WRITE WS-REPORT-LINE
+    MOVE WS-REPORT-COLUMN-LINE TO WS-REPORT-LINE
+    WRITE WS-REPORT-LINE.
+
+WRITE-REPORT-TOTAL.
+    MOVE SPACES TO WS-REPORT-LINE
+    WRITE WS-REPORT-LINE
+    MOVE WS-TOTAL-AMOUNT TO TL-TOTAL-AMOUNT
+    MOVE WS-TOTAL-LINE TO WS-REPORT-LINE
+    WRITE WS-REPORT-LINE
+    IF WS-BALANCE-DISCREPANCY = 'Y' THEN
+        MOVE WS-DISCREPANCY-LINE TO WS-REPORT-LINE
+        WRITE WS-REPORT-LINE
+    END-IF.
